@@ -1,30 +1,289 @@
        IDENTIFICATION      DIVISION.
-      *----------------------------------------------------------------- 
+      *-----------------------------------------------------------------
        PROGRAM-ID. CALCULAMEDIA.
        AUTHOR. SEU-NOME.
        DATE-WRITTEN. 2023-10-27.
-      *-----------------------------------------------------------------        
+      * MODIFICATION HISTORY
+      * 2026-08-09 RLC  CONVERTED FROM A SINGLE-STUDENT ACCEPT DIALOG
+      *                 TO A BATCH PASS OVER AN ALUNOS MASTER FILE.
+      * 2026-08-09 RLC  REPLACED THE FIXED NOTA1/NOTA2 AVERAGE WITH A
+      *                 VARIABLE, WEIGHTED LIST OF GRADE/WEIGHT PAIRS.
+      * 2026-08-09 RLC  ADDED THE EXAME FINAL BAND FOR MEDIA BETWEEN
+      *                 4,00 AND 6,99.
+      * 2026-08-09 RLC  ADDED A CLASS RANKING REPORT SORTED BY MEDIA
+      *                 DESCENDING, PRINTED AT END OF RUN.
+      * 2026-08-09 RLC  ADDED A MULTI-SUBJECT BOLETIM, CONTROL-BROKEN
+      *                 ON MATRICULA. THE CLASS RANKING (SEE ABOVE)
+      *                 NOW RANKS ON EACH STUDENT'S OVERALL TERM
+      *                 AVERAGE INSTEAD OF A SINGLE SUBJECT'S MEDIA.
+      *-----------------------------------------------------------------
        ENVIRONMENT         DIVISION.
+       CONFIGURATION       SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT       IS COMMA.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
+       INPUT-OUTPUT        SECTION.
+       FILE-CONTROL.
+           SELECT ALUNOS-FILE  ASSIGN TO "ALUNMST"
+               ORGANIZATION IS SEQUENTIAL.
+
        DATA                DIVISION.
+       FILE                SECTION.
+       FD  ALUNOS-FILE.
+       01  REG-ALUNO.
+           05  ALU-MATRICULA     PIC 9(06).
+           05  ALU-NOME          PIC X(30).
+           05  ALU-DISCIPLINA    PIC X(15).
+           05  ALU-QTD-NOTAS     PIC 9(01).
+           05  ALU-NOTA-ITEM     OCCURS 1 TO 6 TIMES
+                                 DEPENDING ON ALU-QTD-NOTAS.
+               10  ALU-NOTA      PIC 9(03)V99.
+               10  ALU-PESO      PIC 9(02)V99.
+
        WORKING-STORAGE     SECTION.
-       01 NOTA1 PIC 9(03)V99.
-       01 NOTA2 PIC 9(03)V99.
-       01 MEDIA PIC 9(03)V99.
+       01  WRK-MATRICULA PIC 9(06).
+       01  WRK-NOME      PIC X(30).
+       01  MEDIA PIC 9(03)V99.
+       01  WRK-STATUS    PIC X(11) VALUE SPACES.
+       01  WRK-DISCIPLINA PIC X(15) VALUE SPACES.
+       01  WRK-MEDIA-CLASS  PIC 9(03)V99 VALUE ZEROS.
+       01  WRK-STATUS-CLASS PIC X(11)    VALUE SPACES.
+       01  WRK-FIM-ARQUIVO PIC X(01) VALUE "N".
+           88  FIM-ARQUIVO           VALUE "S".
+       01  WRK-QTD-NOTAS     PIC 9(01) VALUE ZERO.
+       01  WRK-TAB-NOTAS.
+           05  WRK-NOTA-ITEM OCCURS 6 TIMES INDEXED BY WRK-IDX-NOTA.
+               10  WRK-NOTA  PIC 9(03)V99.
+               10  WRK-PESO  PIC 9(02)V99.
+       01  WRK-SOMA-PONDERADA PIC 9(07)V9999 COMP VALUE ZEROS.
+       01  WRK-SOMA-PESOS     PIC 9(04)V99   COMP VALUE ZEROS.
+       01  WRK-QTD-ALUNOS     PIC 9(04) COMP VALUE ZEROS.
+       01  WRK-TAB-RANKING.
+           05  WRK-RANK-ITEM  OCCURS 500 TIMES INDEXED BY WRK-IDX-RANK.
+               10  WRK-RANK-NOME    PIC X(30).
+               10  WRK-RANK-MEDIA   PIC 9(03)V99.
+               10  WRK-RANK-STATUS  PIC X(11).
+       01  WRK-RANK-TEMP.
+           05  WRK-RANK-TEMP-NOME   PIC X(30).
+           05  WRK-RANK-TEMP-MEDIA  PIC 9(03)V99.
+           05  WRK-RANK-TEMP-STATUS PIC X(11).
+       01  WRK-I  PIC 9(04) COMP VALUE ZEROS.
+       01  WRK-J  PIC 9(04) COMP VALUE ZEROS.
+       01  WRK-MATRICULA-ANTERIOR PIC 9(06) VALUE ZEROS.
+       01  WRK-NOME-ANTERIOR      PIC X(30) VALUE SPACES.
+       01  WRK-PRIMEIRO-ALUNO     PIC X(01) VALUE "S".
+           88  PRIMEIRO-ALUNO               VALUE "S".
+       01  WRK-QTD-DISCIPLINAS    PIC 9(02) COMP VALUE ZEROS.
+       01  WRK-TAB-BOLETIM.
+           05  WRK-BOL-ITEM  OCCURS 20 TIMES INDEXED BY WRK-IDX-BOL.
+               10  WRK-BOL-DISCIPLINA PIC X(15).
+               10  WRK-BOL-MEDIA      PIC 9(03)V99.
+               10  WRK-BOL-STATUS     PIC X(11).
+       01  WRK-SOMA-MEDIAS   PIC 9(05)V99 COMP VALUE ZEROS.
+       01  WRK-MEDIA-GERAL   PIC 9(03)V99 VALUE ZEROS.
+       01  WRK-STATUS-GERAL  PIC X(11)    VALUE SPACES.
+
        PROCEDURE           DIVISION.
-      *INICIO-----------------------------------------------------------      
-           DISPLAY 'DIGITE A PRIMEIRA NOTA: '.
-           ACCEPT NOTA1.
-           DISPLAY 'DIGITE A SEGUNDA NOTA: '.
-           ACCEPT NOTA2.
-           COMPUTE MEDIA = (NOTA1 + NOTA2) / 2.
-           DISPLAY 'A MEDIA E: ' MEDIA.
-           IF MEDIA > 7
-               DISPLAY 'ALUNO APROVADO.'
-           ELSE
-               DISPLAY 'ALUNO REPROVADO.'
+
+       0100-PRINCIPAL       SECTION.
+           PERFORM 0200-INICIAR.
+           PERFORM 0300-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0400-FINALIZAR.
+
+           STOP RUN.
+       0100-FIM. EXIT.
+      *----------------------------------INICIAR
+       0200-INICIAR         SECTION.
+
+           OPEN INPUT ALUNOS-FILE.
+           PERFORM 0250-LER-ALUNO.
+
+       0200-FIM. EXIT.
+      *----------------------------------LER-ALUNO
+       0250-LER-ALUNO       SECTION.
+
+           READ ALUNOS-FILE
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE ALU-MATRICULA  TO WRK-MATRICULA
+                   MOVE ALU-NOME       TO WRK-NOME
+                   MOVE ALU-DISCIPLINA TO WRK-DISCIPLINA
+                   MOVE ALU-QTD-NOTAS  TO WRK-QTD-NOTAS
+                   PERFORM 0260-COPIAR-NOTA
+                       VARYING WRK-IDX-NOTA FROM 1 BY 1
+                       UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS
+           END-READ.
+
+       0250-FIM. EXIT.
+      *----------------------------------COPIAR-NOTA
+       0260-COPIAR-NOTA     SECTION.
+
+           MOVE ALU-NOTA (WRK-IDX-NOTA) TO WRK-NOTA (WRK-IDX-NOTA).
+           MOVE ALU-PESO (WRK-IDX-NOTA) TO WRK-PESO (WRK-IDX-NOTA).
+
+       0260-FIM. EXIT.
+      *----------------------------------PROCESSAR
+       0300-PROCESSAR       SECTION.
+
+           IF NOT PRIMEIRO-ALUNO AND
+              WRK-MATRICULA NOT EQUAL WRK-MATRICULA-ANTERIOR
+               PERFORM 0370-FECHAR-BOLETIM
            END-IF.
-           STOP RUN.
\ No newline at end of file
+           MOVE "N" TO WRK-PRIMEIRO-ALUNO.
+           MOVE WRK-MATRICULA TO WRK-MATRICULA-ANTERIOR.
+           MOVE WRK-NOME      TO WRK-NOME-ANTERIOR.
+
+           MOVE ZEROS TO WRK-SOMA-PONDERADA WRK-SOMA-PESOS.
+           PERFORM 0320-SOMAR-NOTA
+               VARYING WRK-IDX-NOTA FROM 1 BY 1
+               UNTIL WRK-IDX-NOTA > WRK-QTD-NOTAS.
+           COMPUTE MEDIA = WRK-SOMA-PONDERADA / WRK-SOMA-PESOS.
+           MOVE MEDIA TO WRK-MEDIA-CLASS.
+           PERFORM 0325-CLASSIFICAR.
+           MOVE WRK-STATUS-CLASS TO WRK-STATUS.
+           DISPLAY WRK-NOME " - " WRK-DISCIPLINA
+                   " - A MEDIA E: " MEDIA.
+           DISPLAY 'ALUNO ' WRK-STATUS.
+           PERFORM 0340-ACUMULAR-BOLETIM.
+
+           PERFORM 0250-LER-ALUNO.
+
+       0300-FIM. EXIT.
+      *----------------------------------CLASSIFICAR
+       0325-CLASSIFICAR     SECTION.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA-CLASS GREATER THAN OR EQUAL 7
+                   MOVE "APROVADO"    TO WRK-STATUS-CLASS
+               WHEN WRK-MEDIA-CLASS GREATER THAN OR EQUAL 4
+                   MOVE "EXAME FINAL" TO WRK-STATUS-CLASS
+               WHEN OTHER
+                   MOVE "REPROVADO"   TO WRK-STATUS-CLASS
+           END-EVALUATE.
+
+       0325-FIM. EXIT.
+      *----------------------------------ACUMULAR-BOLETIM
+       0340-ACUMULAR-BOLETIM SECTION.
+
+           ADD 1 TO WRK-QTD-DISCIPLINAS.
+           SET WRK-IDX-BOL TO WRK-QTD-DISCIPLINAS.
+           MOVE WRK-DISCIPLINA TO WRK-BOL-DISCIPLINA (WRK-IDX-BOL).
+           MOVE MEDIA          TO WRK-BOL-MEDIA (WRK-IDX-BOL).
+           MOVE WRK-STATUS     TO WRK-BOL-STATUS (WRK-IDX-BOL).
+           ADD MEDIA TO WRK-SOMA-MEDIAS.
+
+       0340-FIM. EXIT.
+      *----------------------------------FECHAR-BOLETIM
+       0370-FECHAR-BOLETIM   SECTION.
+
+           COMPUTE WRK-MEDIA-GERAL =
+               WRK-SOMA-MEDIAS / WRK-QTD-DISCIPLINAS.
+           MOVE WRK-MEDIA-GERAL TO WRK-MEDIA-CLASS.
+           PERFORM 0325-CLASSIFICAR.
+           MOVE WRK-STATUS-CLASS TO WRK-STATUS-GERAL.
+
+           PERFORM 0380-IMPRIMIR-BOLETIM.
+           PERFORM 0330-REGISTRAR-RANKING.
+
+           MOVE ZEROS TO WRK-QTD-DISCIPLINAS WRK-SOMA-MEDIAS.
+
+       0370-FIM. EXIT.
+      *----------------------------------IMPRIMIR-BOLETIM
+       0380-IMPRIMIR-BOLETIM SECTION.
+
+           DISPLAY "==========================================".
+           DISPLAY "BOLETIM DO ALUNO: " WRK-NOME-ANTERIOR.
+           PERFORM 0390-IMPRIMIR-LINHA-BOLETIM
+               VARYING WRK-IDX-BOL FROM 1 BY 1
+               UNTIL WRK-IDX-BOL > WRK-QTD-DISCIPLINAS.
+           DISPLAY "MEDIA GERAL DO PERIODO: " WRK-MEDIA-GERAL
+                   " - " WRK-STATUS-GERAL.
+           DISPLAY "==========================================".
+
+       0380-FIM. EXIT.
+      *----------------------------------IMPRIMIR-LINHA-BOLETIM
+       0390-IMPRIMIR-LINHA-BOLETIM SECTION.
+
+           DISPLAY "  " WRK-BOL-DISCIPLINA (WRK-IDX-BOL)
+                   " - MEDIA " WRK-BOL-MEDIA (WRK-IDX-BOL)
+                   " - " WRK-BOL-STATUS (WRK-IDX-BOL).
+
+       0390-FIM. EXIT.
+      *----------------------------------REGISTRAR-RANKING
+       0330-REGISTRAR-RANKING SECTION.
+
+           ADD 1 TO WRK-QTD-ALUNOS.
+           SET WRK-IDX-RANK TO WRK-QTD-ALUNOS.
+           MOVE WRK-NOME-ANTERIOR TO WRK-RANK-NOME (WRK-IDX-RANK).
+           MOVE WRK-MEDIA-GERAL   TO WRK-RANK-MEDIA (WRK-IDX-RANK).
+           MOVE WRK-STATUS-GERAL  TO WRK-RANK-STATUS (WRK-IDX-RANK).
+
+       0330-FIM. EXIT.
+      *----------------------------------SOMAR-NOTA
+       0320-SOMAR-NOTA      SECTION.
+
+           COMPUTE WRK-SOMA-PONDERADA = WRK-SOMA-PONDERADA +
+               (WRK-NOTA (WRK-IDX-NOTA) * WRK-PESO (WRK-IDX-NOTA)).
+           ADD WRK-PESO (WRK-IDX-NOTA) TO WRK-SOMA-PESOS.
+
+       0320-FIM. EXIT.
+      *----------------------------------FINALIZAR
+       0400-FINALIZAR       SECTION.
+
+           CLOSE ALUNOS-FILE.
+           IF WRK-QTD-DISCIPLINAS GREATER THAN ZERO
+               PERFORM 0370-FECHAR-BOLETIM
+           END-IF.
+           PERFORM 0410-ORDENAR-RANKING.
+           PERFORM 0440-IMPRIMIR-RANKING.
+
+       0400-FIM. EXIT.
+      *----------------------------------ORDENAR-RANKING
+       0410-ORDENAR-RANKING SECTION.
+
+           PERFORM 0420-PASSO-ORDENACAO
+               VARYING WRK-I FROM 1 BY 1
+               UNTIL WRK-I > WRK-QTD-ALUNOS - 1.
+
+       0410-FIM. EXIT.
+      *----------------------------------PASSO-ORDENACAO
+       0420-PASSO-ORDENACAO SECTION.
+
+           PERFORM 0430-COMPARAR-TROCAR
+               VARYING WRK-J FROM 1 BY 1
+               UNTIL WRK-J > WRK-QTD-ALUNOS - WRK-I.
+
+       0420-FIM. EXIT.
+      *----------------------------------COMPARAR-TROCAR
+       0430-COMPARAR-TROCAR SECTION.
+
+           IF WRK-RANK-MEDIA (WRK-J) LESS WRK-RANK-MEDIA (WRK-J + 1)
+               MOVE WRK-RANK-ITEM (WRK-J)     TO WRK-RANK-TEMP
+               MOVE WRK-RANK-ITEM (WRK-J + 1) TO WRK-RANK-ITEM (WRK-J)
+               MOVE WRK-RANK-TEMP             TO
+                                        WRK-RANK-ITEM (WRK-J + 1)
+           END-IF.
+
+       0430-FIM. EXIT.
+      *----------------------------------IMPRIMIR-RANKING
+       0440-IMPRIMIR-RANKING SECTION.
+
+           DISPLAY "------------------------------------------".
+           DISPLAY "------   RANKING DA TURMA   --------------".
+           PERFORM 0450-IMPRIMIR-LINHA
+               VARYING WRK-IDX-RANK FROM 1 BY 1
+               UNTIL WRK-IDX-RANK > WRK-QTD-ALUNOS.
+           DISPLAY "------------------------------------------".
+
+       0440-FIM. EXIT.
+      *----------------------------------IMPRIMIR-LINHA
+       0450-IMPRIMIR-LINHA  SECTION.
+
+           DISPLAY WRK-IDX-RANK "O LUGAR - "
+                   WRK-RANK-NOME (WRK-IDX-RANK)
+                   " - MEDIA " WRK-RANK-MEDIA (WRK-IDX-RANK)
+                   " - " WRK-RANK-STATUS (WRK-IDX-RANK).
+
+       0450-FIM. EXIT.

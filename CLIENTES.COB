@@ -1,64 +1,481 @@
        IDENTIFICATION        DIVISION.
        PROGRAM-ID. CLIENTES.
       * COMENTARIO
+      * MODIFICATION HISTORY
+      * 2026-08-09 RLC  CONVERTED FROM SINGLE-INTERVIEW ACCEPT TO
+      *                 BATCH MASTER-FILE PASS OVER CLIENTES-FILE.
+      * 2026-08-09 RLC  ADDED TIPO-CONTA 3 (POUPANCA) WITH ITS OWN
+      *                 MINIMUM-BALANCE RULE.
+      * 2026-08-09 RLC  ADDED AUDIT-TRAIL LOG OF EVERY APPROVAL AND
+      *                 REJECTION DECISION.
+      * 2026-08-09 RLC  MINIMUM-BALANCE FLOORS NOW LOADED FROM A
+      *                 CLIENTES-PARM TABLE KEYED BY TIPO-CONTA.
+      * 2026-08-09 RLC  ADDED CPF/CNPJ DOCUMENT NUMBER WITH CHECK-DIGIT
+      *                 VALIDATION AHEAD OF THE BALANCE TEST.
+      * 2026-08-09 RLC  ADDED CHECKPOINT/RESTART, KEYED ON WRK-DOCUMENTO
+      *                 (THE ONLY FIELD ON THE MASTER RECORD GUARANTEED
+      *                 UNIQUE PER CLIENT).
+      * 2026-08-09 RLC  ADDED END-OF-RUN CONTROL TOTALS. A THIRD
+      *                 REJECTION REASON (INVALID DOCUMENT) WAS ADDED
+      *                 ALONGSIDE THE ORIGINAL TWO SINCE THE DOCUMENT-
+      *                 VALIDATION REJECTION PATH WAS ADDED EARLIER.
+      * 2026-08-09 RLC  ADDED CORE-BANKING INTERFACE EXTRACT OF
+      *                 APPROVED CLIENTS.
+      * 2026-08-09 RLC  ADDED A BUSINESS-DAY GATE IN 0200-INICIAR:
+      *                 THE RUN DATE IS PASSED TO DIADASEMANA, AND A
+      *                 NON-BUSINESS-DAY (WEEKEND OR HOLIDAY) WARNS
+      *                 AND REQUIRES OPERATOR CONFIRMATION BEFORE ANY
+      *                 CLIENT RECORD IS PROCESSED.
        ENVIRONMENT           DIVISION.
        CONFIGURATION         SECTION.
        SPECIAL-NAMES.
            DECIMAL-POINT     IS COMMA.
-
+       INPUT-OUTPUT          SECTION.
+       FILE-CONTROL.
+           SELECT CLIENTES-FILE  ASSIGN TO "CLIEMST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLIENTES-LOG   ASSIGN TO "CLIELOG"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS   IS WRK-STATUS-LOG.
+           SELECT CLIENTES-PARM  ASSIGN TO "CLIEPRM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT CLIENTES-CKP   ASSIGN TO "CLIECKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS   IS WRK-STATUS-CKP.
+           SELECT CLIENTES-INT   ASSIGN TO "CLIEINT"
+               ORGANIZATION IS SEQUENTIAL.
 
        DATA                  DIVISION.
+       FILE                  SECTION.
+       FD  CLIENTES-FILE.
+       01  REG-CLIENTES.
+           05  REG-NOME          PICTURE X(20).
+           05  REG-SALDO         PICTURE S9(10)  COMP.
+           05  REG-TIPO-CONTA    PICTURE 9.
+           05  REG-DOCUMENTO     PICTURE X(14).
+
+       FD  CLIENTES-LOG.
+       01  REG-LOG.
+           05  LOG-NOME          PICTURE X(20).
+           05  LOG-SALDO-ED      PICTURE Z.ZZZ.ZZZ.ZZ9,99.
+           05  LOG-TIPO-CONTA    PICTURE 9.
+           05  LOG-DECISAO       PICTURE X(10).
+           05  LOG-DATA          PICTURE X(08).
+
+       FD  CLIENTES-PARM.
+       01  REG-PARM.
+           05  PARM-TIPO-CONTA   PICTURE 9.
+           05  PARM-SALDO-MIN    PICTURE S9(10)  COMP.
+
+       FD  CLIENTES-CKP.
+       01  REG-CKP.
+           05  CKP-CHAVE         PICTURE X(14).
+
+       FD  CLIENTES-INT.
+       01  REG-INT.
+           05  INT-NOME          PICTURE X(20).
+           05  INT-DOCUMENTO     PICTURE X(14).
+           05  INT-SALDO         PICTURE 9(10)V99.
+           05  INT-TIPO-CONTA    PICTURE 9.
+
        WORKING-STORAGE       SECTION.
        01  WRK-NOME          PICTURE X(20)   VALUE SPACES.
        01  WRK-SALDO         PICTURE S9(10)  COMP VALUE ZEROS.
        01  WRK-SALDO-ED      PICTURE Z.ZZZ.ZZZ.ZZ9,99.
        01  WRK-TIPO-CONTA    PICTURE 9.
+       01  WRK-FIM-ARQUIVO   PICTURE X(01)   VALUE "N".
+           88  FIM-ARQUIVO                   VALUE "S".
+       01  WRK-SALDO-MINIMO  PICTURE S9(10)  COMP VALUE ZEROS.
+       01  WRK-QTD-PARM      PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-FIM-PARM      PICTURE X(01)   VALUE "N".
+           88  FIM-PARM                      VALUE "S".
+       01  WRK-TAB-PARM.
+           05  WRK-PARM-ITEM  OCCURS 1 TO 9 TIMES
+                              DEPENDING ON WRK-QTD-PARM
+                              ASCENDING KEY WRK-PARM-TIPO
+                              INDEXED BY WRK-IDX-PARM.
+               10  WRK-PARM-TIPO  PICTURE 9.
+               10  WRK-PARM-MIN   PICTURE S9(10)  COMP.
+       01  WRK-TIPO-VALIDO   PICTURE X(01)   VALUE "N".
+           88  TIPO-VALIDO                   VALUE "S".
+       01  WRK-DATA-EXECUCAO PICTURE X(08)   VALUE SPACES.
+       01  WRK-DECISAO       PICTURE X(10)   VALUE SPACES.
+       01  WRK-DOCUMENTO     PICTURE X(14)   VALUE SPACES.
+       01  WRK-DOC-DIGITOS   REDEFINES WRK-DOCUMENTO.
+           05  WRK-DOC-DIGITO PICTURE 9      OCCURS 14 TIMES.
+       01  WRK-DOC-TAM       PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DOC-VALIDO    PICTURE X(01)   VALUE "S".
+           88  DOC-VALIDO                    VALUE "S".
+       01  WRK-DV-INDICE-INI PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DV-QTD        PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DV-PESO-INI   PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DV-PESO       PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DV-CICLICO    PICTURE X(01)   VALUE "N".
+       01  WRK-DV-SOMA       PICTURE 9(05)   COMP VALUE ZEROS.
+       01  WRK-DV-QUOCIENTE  PICTURE 9(05)   COMP VALUE ZEROS.
+       01  WRK-DV-RESTO      PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-DV-RESULTADO  PICTURE 9(01)   VALUE ZERO.
+       01  WRK-IDX-DV        PICTURE 9(02)   COMP VALUE ZEROS.
+       01  WRK-STATUS-LOG    PICTURE X(02)   VALUE SPACES.
+       01  WRK-STATUS-CKP    PICTURE X(02)   VALUE SPACES.
+       01  WRK-CKP-CHAVE     PICTURE X(14)   VALUE SPACES.
+       01  WRK-CKP-EXISTE    PICTURE X(01)   VALUE "N".
+           88  CKP-EXISTE                    VALUE "S".
+       01  WRK-RESPOSTA      PICTURE X(01)   VALUE "N".
+           88  RETOMAR-PROCESSO              VALUE "S" "s".
+       01  WRK-QTD-LIDOS     PICTURE 9(06)   COMP VALUE ZEROS.
+       01  WRK-CKP-INTERVALO PICTURE 9(06)   COMP VALUE 50.
+       01  WRK-CKP-QUOCIENTE PICTURE 9(06)   COMP VALUE ZEROS.
+       01  WRK-CKP-RESTO     PICTURE 9(06)   COMP VALUE ZEROS.
+       01  WRK-QTD-PROCESSADOS PICTURE 9(06) COMP VALUE ZEROS.
+       01  WRK-QTD-APROVADOS   PICTURE 9(06) COMP VALUE ZEROS.
+       01  WRK-QTD-REJ-SALDO   PICTURE 9(06) COMP VALUE ZEROS.
+       01  WRK-QTD-REJ-TIPO    PICTURE 9(06) COMP VALUE ZEROS.
+       01  WRK-QTD-REJ-DOC     PICTURE 9(06) COMP VALUE ZEROS.
+       01  WRK-TOTAL-APROVADO  PICTURE S9(12) COMP VALUE ZEROS.
+       01  WRK-TOTAL-APROV-ED  PICTURE Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       01  WRK-QTD-ED          PICTURE ZZZ.ZZ9.
+       01  WRK-DIA-SEMANA      PICTURE X(10)  VALUE SPACES.
+       01  WRK-DIA-UTIL        PICTURE X(01)  VALUE "S".
+           88  DIA-UTIL                       VALUE "S".
+       01  WRK-RESP-FERIADO    PICTURE X(01)  VALUE "N".
+           88  PROSSEGUIR-FERIADO             VALUE "S" "s".
+       01  WRK-EXECUTOU-PROCESSO PICTURE X(01) VALUE "N".
+           88  EXECUTOU-PROCESSO                VALUE "S".
 
        PROCEDURE             DIVISION.
-       
+
        0100-PRINCIPAL         SECTION.
            PERFORM 0200-INICIAR.
-           PERFORM 0300-PROCESSAR.
-           PERFORM 0400-FIM.
+           PERFORM 0300-PROCESSAR UNTIL FIM-ARQUIVO.
+           PERFORM 0400-FINALIZAR.
 
            STOP  RUN.
        0100-FIM. EXIT.
       *----------------------------------INICIAR
        0200-INICIAR           SECTION.
 
-           DISPLAY "DIGITE SEU NOME "
-               ACCEPT WRK-NOME.
-           DISPLAY "DIGITE SEU SALDO "
-               ACCEPT WRK-SALDO.
-           DISPLAY "QUAL TIPO DE CONTA (1-FISICA 2-JURIDICA) ? ".
-               ACCEPT WRK-TIPO-CONTA.
+           OPEN INPUT CLIENTES-FILE.
+           OPEN EXTEND CLIENTES-LOG.
+           IF WRK-STATUS-LOG EQUAL "35"
+               OPEN OUTPUT CLIENTES-LOG
+           END-IF.
+           ACCEPT WRK-DATA-EXECUCAO FROM DATE YYYYMMDD.
+           PERFORM 0240-VERIFICAR-DIA-UTIL.
+
+           IF NOT FIM-ARQUIVO
+               MOVE "S" TO WRK-EXECUTOU-PROCESSO
+               OPEN OUTPUT CLIENTES-INT
+               PERFORM 0210-CARREGAR-PARAMETROS
+               PERFORM 0230-VERIFICAR-CHECKPOINT
+               PERFORM 0250-LER-CLIENTE
+               IF CKP-EXISTE AND RETOMAR-PROCESSO
+                   PERFORM 0250-LER-CLIENTE
+                       UNTIL FIM-ARQUIVO OR
+                             WRK-DOCUMENTO EQUAL WRK-CKP-CHAVE
+                   IF NOT FIM-ARQUIVO
+                       PERFORM 0250-LER-CLIENTE
+                   END-IF
+               END-IF
+           END-IF.
 
        0200-FIM. EXIT.
+      *----------------------------------VERIFICAR-DIA-UTIL
+       0240-VERIFICAR-DIA-UTIL SECTION.
+
+           CALL "DIADASEMANA" USING WRK-DATA-EXECUCAO WRK-DIA-SEMANA
+                                     WRK-DIA-UTIL.
+
+           IF NOT DIA-UTIL
+               DISPLAY "ATENCAO: A DATA DE EXECUCAO " WRK-DATA-EXECUCAO
+                       " CAI NUM(A) " WRK-DIA-SEMANA
+                       " - DIA NAO UTIL (FIM DE SEMANA OU FERIADO)."
+               DISPLAY "NENHUM LANCAMENTO DEVE SER LIQUIDADO NESTA "
+                       "DATA. DESEJA PROSSEGUIR MESMO ASSIM (S/N)? "
+               ACCEPT WRK-RESP-FERIADO
+               IF NOT PROSSEGUIR-FERIADO
+                   DISPLAY "EXECUCAO CANCELADA - DIA NAO UTIL."
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+               END-IF
+           END-IF.
+
+       0240-FIM. EXIT.
+      *----------------------------------VERIFICAR-CHECKPOINT
+       0230-VERIFICAR-CHECKPOINT SECTION.
+
+           OPEN INPUT CLIENTES-CKP.
+           IF WRK-STATUS-CKP EQUAL "00"
+               READ CLIENTES-CKP
+                   AT END
+                       MOVE "N" TO WRK-CKP-EXISTE
+                   NOT AT END
+                       MOVE "S" TO WRK-CKP-EXISTE
+                       MOVE CKP-CHAVE TO WRK-CKP-CHAVE
+               END-READ
+               CLOSE CLIENTES-CKP
+           ELSE
+               MOVE "N" TO WRK-CKP-EXISTE
+           END-IF.
+
+           IF CKP-EXISTE
+               DISPLAY "CHECKPOINT ENCONTRADO. ULTIMO CLIENTE PROCES"
+                       "SADO: " WRK-CKP-CHAVE
+               DISPLAY "DESEJA RETOMAR A PARTIR DESSE PONTO (S/N)? "
+               ACCEPT WRK-RESPOSTA
+           END-IF.
+
+       0230-FIM. EXIT.
+      *----------------------------------CARREGAR-PARAMETROS
+       0210-CARREGAR-PARAMETROS SECTION.
+
+           OPEN INPUT CLIENTES-PARM.
+           READ CLIENTES-PARM
+               AT END
+                   MOVE "S" TO WRK-FIM-PARM
+           END-READ.
+           PERFORM 0220-GRAVAR-PARM UNTIL FIM-PARM.
+           CLOSE CLIENTES-PARM.
+           SET WRK-IDX-PARM TO 1.
+
+       0210-FIM. EXIT.
+      *----------------------------------GRAVAR-PARM
+       0220-GRAVAR-PARM       SECTION.
+
+           ADD 1 TO WRK-QTD-PARM.
+           SET WRK-IDX-PARM TO WRK-QTD-PARM.
+           MOVE PARM-TIPO-CONTA TO WRK-PARM-TIPO (WRK-IDX-PARM).
+           MOVE PARM-SALDO-MIN  TO WRK-PARM-MIN  (WRK-IDX-PARM).
+
+           READ CLIENTES-PARM
+               AT END
+                   MOVE "S" TO WRK-FIM-PARM
+           END-READ.
+
+       0220-FIM. EXIT.
+      *----------------------------------LER-CLIENTE
+       0250-LER-CLIENTE       SECTION.
+
+           READ CLIENTES-FILE
+               AT END
+                   MOVE "S" TO WRK-FIM-ARQUIVO
+               NOT AT END
+                   MOVE REG-NOME       TO WRK-NOME
+                   MOVE REG-SALDO      TO WRK-SALDO
+                   MOVE REG-TIPO-CONTA TO WRK-TIPO-CONTA
+                   MOVE REG-DOCUMENTO  TO WRK-DOCUMENTO
+           END-READ.
+
+       0250-FIM. EXIT.
 
       *----------------------------------PROCESSAR
        0300-PROCESSAR         SECTION.
 
-           IF WRK-SALDO GREATER THAN OR EQUAL  5000  AND
-             (WRK-TIPO-CONTA EQUAL 1 OR WRK-TIPO-CONTA EQUAL 2 )
+           ADD 1 TO WRK-QTD-PROCESSADOS.
+           MOVE WRK-SALDO TO WRK-SALDO-ED.
+           PERFORM 0280-VALIDAR-DOCUMENTO.
+
+           IF NOT DOC-VALIDO
+               DISPLAY "DOCUMENTO INVALIDO"
+               MOVE "REJEITADO" TO WRK-DECISAO
+               ADD 1 TO WRK-QTD-REJ-DOC
+           ELSE
+               PERFORM 0360-VALIDAR-SALDO-TIPO
+           END-IF.
+
+           PERFORM 0350-GRAVAR-LOG.
+
+           ADD 1 TO WRK-QTD-LIDOS.
+           DIVIDE WRK-QTD-LIDOS BY WRK-CKP-INTERVALO
+               GIVING WRK-CKP-QUOCIENTE REMAINDER WRK-CKP-RESTO.
+           IF WRK-CKP-RESTO EQUAL ZERO
+               PERFORM 0370-GRAVAR-CHECKPOINT
+           END-IF.
+
+           PERFORM 0250-LER-CLIENTE.
+
+       0300-FIM. EXIT.
+      *----------------------------------GRAVAR-CHECKPOINT
+       0370-GRAVAR-CHECKPOINT SECTION.
+
+           OPEN OUTPUT CLIENTES-CKP.
+           MOVE WRK-DOCUMENTO TO CKP-CHAVE.
+           WRITE REG-CKP.
+           CLOSE CLIENTES-CKP.
+
+       0370-FIM. EXIT.
+      *----------------------------------VALIDAR-SALDO-TIPO
+       0360-VALIDAR-SALDO-TIPO SECTION.
+
+           MOVE "S" TO WRK-TIPO-VALIDO.
+           MOVE ZEROS     TO WRK-SALDO-MINIMO.
+           SET WRK-IDX-PARM TO 1.
+           SEARCH ALL WRK-PARM-ITEM
+               AT END
+                   MOVE "N" TO WRK-TIPO-VALIDO
+               WHEN WRK-PARM-TIPO (WRK-IDX-PARM) EQUAL WRK-TIPO-CONTA
+                   MOVE WRK-PARM-MIN (WRK-IDX-PARM) TO WRK-SALDO-MINIMO
+           END-SEARCH.
+
+           IF TIPO-VALIDO AND WRK-SALDO GREATER THAN OR EQUAL
+                                                     WRK-SALDO-MINIMO
 
               DISPLAY WRK-NOME
-              MOVE WRK-SALDO TO WRK-SALDO-ED
               DISPLAY "SALDO " WRK-SALDO-ED
+              MOVE "APROVADO"  TO WRK-DECISAO
+              ADD 1 TO WRK-QTD-APROVADOS
+              ADD WRK-SALDO TO WRK-TOTAL-APROVADO
+              PERFORM 0365-GRAVAR-INTERFACE
            ELSE
                  EVALUATE TRUE
-                    WHEN WRK-SALDO LESS 5000
-                      DISPLAY "SALDO NAO COMPATIVEL"
-                    WHEN WRK-TIPO-CONTA NOT EQUAL 1 OR
-                         WRK-TIPO-CONTA NOT EQUAL 2
+                    WHEN NOT TIPO-VALIDO
                         DISPLAY "TIPO DE CONTA NAO EXISTE"
+                        ADD 1 TO WRK-QTD-REJ-TIPO
+                    WHEN WRK-SALDO LESS WRK-SALDO-MINIMO
+                      DISPLAY "SALDO NAO COMPATIVEL"
+                      ADD 1 TO WRK-QTD-REJ-SALDO
                  END-EVALUATE
+              MOVE "REJEITADO" TO WRK-DECISAO
            END-IF.
 
-       0300-FIM. EXIT.
+       0360-FIM. EXIT.
+      *----------------------------------GRAVAR-INTERFACE
+       0365-GRAVAR-INTERFACE  SECTION.
+
+           MOVE WRK-NOME       TO INT-NOME.
+           MOVE WRK-DOCUMENTO  TO INT-DOCUMENTO.
+           MOVE WRK-SALDO      TO INT-SALDO.
+           MOVE WRK-TIPO-CONTA TO INT-TIPO-CONTA.
+           WRITE REG-INT.
+
+       0365-FIM. EXIT.
+      *----------------------------------VALIDAR-DOCUMENTO
+       0280-VALIDAR-DOCUMENTO SECTION.
+
+           MOVE "S" TO WRK-DOC-VALIDO.
+           MOVE ZEROS TO WRK-DOC-TAM.
+           INSPECT WRK-DOCUMENTO TALLYING WRK-DOC-TAM
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           EVALUATE WRK-DOC-TAM
+               WHEN 11
+                   PERFORM 0281-VALIDAR-CPF
+               WHEN 14
+                   PERFORM 0282-VALIDAR-CNPJ
+               WHEN OTHER
+                   MOVE "N" TO WRK-DOC-VALIDO
+           END-EVALUATE.
+
+       0280-FIM. EXIT.
+      *----------------------------------VALIDAR-CPF
+       0281-VALIDAR-CPF       SECTION.
+
+           MOVE 1  TO WRK-DV-INDICE-INI.
+           MOVE 9  TO WRK-DV-QTD.
+           MOVE 10 TO WRK-DV-PESO-INI.
+           MOVE "N" TO WRK-DV-CICLICO.
+           PERFORM 0283-CALCULAR-DIGITO.
+           IF WRK-DV-RESULTADO NOT EQUAL WRK-DOC-DIGITO (10)
+               MOVE "N" TO WRK-DOC-VALIDO
+           END-IF.
+
+           MOVE 1  TO WRK-DV-INDICE-INI.
+           MOVE 10 TO WRK-DV-QTD.
+           MOVE 11 TO WRK-DV-PESO-INI.
+           PERFORM 0283-CALCULAR-DIGITO.
+           IF WRK-DV-RESULTADO NOT EQUAL WRK-DOC-DIGITO (11)
+               MOVE "N" TO WRK-DOC-VALIDO
+           END-IF.
+
+       0281-FIM. EXIT.
+      *----------------------------------VALIDAR-CNPJ
+       0282-VALIDAR-CNPJ      SECTION.
+
+           MOVE 1  TO WRK-DV-INDICE-INI.
+           MOVE 12 TO WRK-DV-QTD.
+           MOVE 5  TO WRK-DV-PESO-INI.
+           MOVE "S" TO WRK-DV-CICLICO.
+           PERFORM 0283-CALCULAR-DIGITO.
+           IF WRK-DV-RESULTADO NOT EQUAL WRK-DOC-DIGITO (13)
+               MOVE "N" TO WRK-DOC-VALIDO
+           END-IF.
 
-      *----------------------------------FINALIZAR 
+           MOVE 1  TO WRK-DV-INDICE-INI.
+           MOVE 13 TO WRK-DV-QTD.
+           MOVE 6  TO WRK-DV-PESO-INI.
+           PERFORM 0283-CALCULAR-DIGITO.
+           IF WRK-DV-RESULTADO NOT EQUAL WRK-DOC-DIGITO (14)
+               MOVE "N" TO WRK-DOC-VALIDO
+           END-IF.
+
+       0282-FIM. EXIT.
+      *----------------------------------CALCULAR-DIGITO
+       0283-CALCULAR-DIGITO   SECTION.
+
+           MOVE ZEROS        TO WRK-DV-SOMA.
+           MOVE WRK-DV-PESO-INI TO WRK-DV-PESO.
+           PERFORM 0284-SOMAR-DIGITO
+               VARYING WRK-IDX-DV FROM WRK-DV-INDICE-INI BY 1
+               UNTIL WRK-IDX-DV > (WRK-DV-INDICE-INI + WRK-DV-QTD - 1).
+
+           DIVIDE WRK-DV-SOMA BY 11 GIVING WRK-DV-QUOCIENTE
+               REMAINDER WRK-DV-RESTO.
+           IF WRK-DV-RESTO LESS 2
+               MOVE 0 TO WRK-DV-RESULTADO
+           ELSE
+               COMPUTE WRK-DV-RESULTADO = 11 - WRK-DV-RESTO
+           END-IF.
+
+       0283-FIM. EXIT.
+      *----------------------------------SOMAR-DIGITO
+       0284-SOMAR-DIGITO      SECTION.
+
+           COMPUTE WRK-DV-SOMA = WRK-DV-SOMA +
+               (WRK-DOC-DIGITO (WRK-IDX-DV) * WRK-DV-PESO).
+           IF WRK-DV-CICLICO EQUAL "S" AND WRK-DV-PESO EQUAL 2
+               MOVE 9 TO WRK-DV-PESO
+           ELSE
+               SUBTRACT 1 FROM WRK-DV-PESO
+           END-IF.
+
+       0284-FIM. EXIT.
+      *----------------------------------GRAVAR-LOG
+       0350-GRAVAR-LOG        SECTION.
+
+           MOVE WRK-NOME       TO LOG-NOME.
+           MOVE WRK-SALDO-ED   TO LOG-SALDO-ED.
+           MOVE WRK-TIPO-CONTA TO LOG-TIPO-CONTA.
+           MOVE WRK-DECISAO    TO LOG-DECISAO.
+           MOVE WRK-DATA-EXECUCAO TO LOG-DATA.
+           WRITE REG-LOG.
+
+       0350-FIM. EXIT.
+
+      *----------------------------------FINALIZAR
        0400-FINALIZAR         SECTION.
 
+           CLOSE CLIENTES-FILE.
+           CLOSE CLIENTES-LOG.
+           IF EXECUTOU-PROCESSO
+               CLOSE CLIENTES-INT
+               OPEN OUTPUT CLIENTES-CKP
+               CLOSE CLIENTES-CKP
+           END-IF.
+
+           MOVE WRK-TOTAL-APROVADO TO WRK-TOTAL-APROV-ED.
+
+           DISPLAY "------------------------------".
+           DISPLAY "------   TOTAIS DE CONTROLE  --".
+           MOVE WRK-QTD-PROCESSADOS TO WRK-QTD-ED.
+           DISPLAY "CLIENTES PROCESSADOS ......: " WRK-QTD-ED.
+           MOVE WRK-QTD-APROVADOS   TO WRK-QTD-ED.
+           DISPLAY "CLIENTES APROVADOS ........: " WRK-QTD-ED.
+           MOVE WRK-QTD-REJ-SALDO   TO WRK-QTD-ED.
+           DISPLAY "REJEITADOS POR SALDO ......: " WRK-QTD-ED.
+           MOVE WRK-QTD-REJ-TIPO    TO WRK-QTD-ED.
+           DISPLAY "REJEITADOS POR TIPO CONTA .: " WRK-QTD-ED.
+           MOVE WRK-QTD-REJ-DOC     TO WRK-QTD-ED.
+           DISPLAY "REJEITADOS POR DOCUMENTO ..: " WRK-QTD-ED.
+           DISPLAY "SOMA SALDOS APROVADOS .....: " WRK-TOTAL-APROV-ED.
            DISPLAY "------------------------------".
            DISPLAY "------   FIM   ---------------".
-       0400-FIM. EXIT.
\ No newline at end of file
+       0400-FIM. EXIT.

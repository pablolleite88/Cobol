@@ -1,39 +1,159 @@
        IDENTIFICATION DIVISION.
-       
-       PROGRAM-ID. EXEMPLO-EVALUATE.
+      *-----------------------------------------------------------------
+       PROGRAM-ID. DIADASEMANA.
        AUTHOR. SEU-NOME.
        DATE-WRITTEN. 2023-10-27.
-       
+      * MODIFICATION HISTORY
+      * 2026-08-09 RLC  CONVERTED FROM AN OPERATOR-TYPED CODIGO-DIA
+      *                 (1-7) TO A CALLABLE SUBPROGRAM THAT DERIVES
+      *                 THE WEEKDAY FROM A FULL CCYYMMDD DATE, SO IT
+      *                 CAN BE CALLED FROM A BATCH JOB.
+      * 2026-08-09 RLC  ADDED A HOLIDAY-CALENDAR LOOKUP AND A "DIA
+      *                 UTIL" (BUSINESS DAY) Y/N FLAG, RETURNED
+      *                 ALONGSIDE THE WEEKDAY NAME, FOR CALLERS THAT
+      *                 NEED TO GATE PROCESSING ON BANK HOLIDAYS.
+      *-----------------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           DECIMAL-POINT       IS COMMA.
        SOURCE-COMPUTER. IBM-PC.
        OBJECT-COMPUTER. IBM-PC.
-       
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT FERIADOS-FILE ASSIGN TO "FERIADOS"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WRK-STATUS-FERIADO.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  FERIADOS-FILE.
+       01  REG-FERIADO.
+           05  FER-DATA            PIC 9(08).
+           05  FILLER              PIC X(32).
+
        WORKING-STORAGE SECTION.
-       01 CODIGO-DIA PIC 9.
-       01 NOME-DIA PIC X(10).
-       
-       PROCEDURE DIVISION.
-           DISPLAY 'DIGITE O CODIGO DO DIA DA SEMANA (1-7): '.
-           ACCEPT CODIGO-DIA.
-           EVALUATE CODIGO-DIA
+       01  WRK-FIM-FERIADO         PIC X(01) VALUE 'N'.
+           88  FIM-FERIADO                    VALUE 'S'.
+       01  WRK-STATUS-FERIADO      PIC X(02).
+           88  FERIADOS-OK                    VALUE '00'.
+       01  WRK-ANO             PIC 9(04).
+       01  WRK-MES             PIC 9(02).
+       01  WRK-DIA             PIC 9(02).
+       01  WRK-MES-AJUSTADO    PIC 9(02).
+       01  WRK-ANO-AJUSTADO    PIC 9(04).
+       01  WRK-SECULO          PIC 9(02) COMP.
+       01  WRK-ANO-CURTO       PIC 9(02) COMP.
+       01  WRK-TERMO-MES       PIC 9(04) COMP.
+       01  WRK-TERMO-ANO       PIC 9(04) COMP.
+       01  WRK-TERMO-SECULO    PIC 9(04) COMP.
+       01  WRK-H               PIC 9(04) COMP.
+       01  WRK-QUOC-H          PIC 9(04) COMP.
+       01  WRK-CODIGO-DIA      PIC 9(01).
+
+       LINKAGE SECTION.
+       01  LK-DATA-COMPLETA    PIC 9(08).
+       01  LK-NOME-DIA         PIC X(10).
+       01  LK-DIA-UTIL         PIC X(01).
+
+       PROCEDURE DIVISION USING LK-DATA-COMPLETA LK-NOME-DIA
+                                 LK-DIA-UTIL.
+
+       0100-PRINCIPAL         SECTION.
+           PERFORM 0200-CALCULAR-DIA-SEMANA.
+           PERFORM 0300-VERIFICAR-DIA-UTIL.
+           GOBACK.
+       0100-FIM. EXIT.
+      *----------------------------------CALCULAR-DIA-SEMANA
+       0200-CALCULAR-DIA-SEMANA SECTION.
+
+           MOVE LK-DATA-COMPLETA (1:4) TO WRK-ANO.
+           MOVE LK-DATA-COMPLETA (5:2) TO WRK-MES.
+           MOVE LK-DATA-COMPLETA (7:2) TO WRK-DIA.
+
+           IF WRK-MES LESS 3
+               COMPUTE WRK-MES-AJUSTADO = WRK-MES + 12
+               COMPUTE WRK-ANO-AJUSTADO = WRK-ANO - 1
+           ELSE
+               MOVE WRK-MES TO WRK-MES-AJUSTADO
+               MOVE WRK-ANO TO WRK-ANO-AJUSTADO
+           END-IF.
+
+           DIVIDE WRK-ANO-AJUSTADO BY 100
+               GIVING WRK-SECULO REMAINDER WRK-ANO-CURTO.
+
+           COMPUTE WRK-TERMO-MES = (13 * (WRK-MES-AJUSTADO + 1)) / 5.
+           COMPUTE WRK-TERMO-ANO = WRK-ANO-CURTO / 4.
+           COMPUTE WRK-TERMO-SECULO = WRK-SECULO / 4.
+           COMPUTE WRK-H = WRK-DIA + WRK-TERMO-MES + WRK-ANO-CURTO +
+                           WRK-TERMO-ANO + WRK-TERMO-SECULO +
+                           (5 * WRK-SECULO).
+           DIVIDE WRK-H BY 7 GIVING WRK-QUOC-H
+               REMAINDER WRK-CODIGO-DIA.
+           IF WRK-CODIGO-DIA EQUAL ZERO
+               MOVE 7 TO WRK-CODIGO-DIA
+           END-IF.
+
+           EVALUATE WRK-CODIGO-DIA
                WHEN 1
-                   MOVE 'DOMINGO' TO NOME-DIA
+                   MOVE 'DOMINGO' TO LK-NOME-DIA
                WHEN 2
-                   MOVE 'SEGUNDA' TO NOME-DIA
+                   MOVE 'SEGUNDA' TO LK-NOME-DIA
                WHEN 3
-                   MOVE 'TERCA' TO NOME-DIA
+                   MOVE 'TERCA' TO LK-NOME-DIA
                WHEN 4
-                   MOVE 'QUARTA' TO NOME-DIA
+                   MOVE 'QUARTA' TO LK-NOME-DIA
                WHEN 5
-                   MOVE 'QUINTA' TO NOME-DIA
+                   MOVE 'QUINTA' TO LK-NOME-DIA
                WHEN 6
-                   MOVE 'SEXTA' TO NOME-DIA
+                   MOVE 'SEXTA' TO LK-NOME-DIA
                WHEN 7
-                   MOVE 'SABADO' TO NOME-DIA
+                   MOVE 'SABADO' TO LK-NOME-DIA
                WHEN OTHER
-                   MOVE 'INVALIDO' TO NOME-DIA
+                   MOVE 'INVALIDO' TO LK-NOME-DIA
            END-EVALUATE.
-           DISPLAY 'O DIA DA SEMANA E: ' NOME-DIA.
-           STOP RUN.
\ No newline at end of file
+
+       0200-FIM. EXIT.
+      *----------------------------------VERIFICAR-DIA-UTIL
+       0300-VERIFICAR-DIA-UTIL SECTION.
+
+           IF WRK-CODIGO-DIA EQUAL 1 OR WRK-CODIGO-DIA EQUAL 7
+               MOVE 'N' TO LK-DIA-UTIL
+           ELSE
+               PERFORM 0310-VERIFICAR-FERIADO
+           END-IF.
+
+       0300-FIM. EXIT.
+      *----------------------------------VERIFICAR-FERIADO
+       0310-VERIFICAR-FERIADO SECTION.
+
+           MOVE 'S' TO LK-DIA-UTIL.
+           MOVE 'N' TO WRK-FIM-FERIADO.
+           OPEN INPUT FERIADOS-FILE.
+           IF FERIADOS-OK
+               PERFORM 0320-LER-FERIADO
+               PERFORM 0330-COMPARAR-FERIADO UNTIL FIM-FERIADO
+               CLOSE FERIADOS-FILE
+           END-IF.
+
+       0310-FIM. EXIT.
+      *----------------------------------LER-FERIADO
+       0320-LER-FERIADO       SECTION.
+
+           READ FERIADOS-FILE
+               AT END
+                   MOVE 'S' TO WRK-FIM-FERIADO
+           END-READ.
+
+       0320-FIM. EXIT.
+      *----------------------------------COMPARAR-FERIADO
+       0330-COMPARAR-FERIADO  SECTION.
+
+           IF FER-DATA EQUAL LK-DATA-COMPLETA
+               MOVE 'N' TO LK-DIA-UTIL
+               MOVE 'S' TO WRK-FIM-FERIADO
+           ELSE
+               PERFORM 0320-LER-FERIADO
+           END-IF.
+
+       0330-FIM. EXIT.
